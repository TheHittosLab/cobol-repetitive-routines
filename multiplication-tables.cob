@@ -1,47 +1,819 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO-12.
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 99.
-       01  MULTIPLICADOR  PIC 999.
-       01  RESULTADO PIC 9999.
-       01  SALIDA PIC XXXXX.
-
-       PROCEDURE DIVISION.
-
-           INICIO.
-           DISPLAY "Para salir introduce 'salir' en la consola.".
-           DISPLAY "Para multiplicar pulsa INTRO.".
-           ACCEPT SALIDA.
-           IF SALIDA = "salir"
-               GO TO FINALIZAR
-           ELSE
-           PERFORM REINICIA-PROGRAMA.
-           PERFORM INTRODUCE-NUMERO.
-           PERFORM MOSTRAR-TABLA.
-
-           FINALIZAR.
-            STOP RUN.
-
-           REINICIA-PROGRAMA.
-                MOVE 0 TO MULTIPLICADOR.
-
-           INTRODUCE-NUMERO.
-           DISPLAY "INTRODUCE UN NUMERO.".
-               ACCEPT NUMERO.
-
-           MOSTRAR-TABLA.
-                DISPLAY "LA TABLA DEL " NUMERO ":".
-                PERFORM CALCULOS.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-            IF MULTIPLICADOR < 10
-               GO TO CALCULOS.
-           PERFORM INICIO.
-
-       END PROGRAM CAPITULO-12.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CAPITULO-12.
+000030 AUTHOR. J. ALVAREZ.
+000040 INSTALLATION. CENTRO DE CALCULO.
+000050 DATE-WRITTEN. 01/15/1998.
+000060 DATE-COMPILED.
+000070*
+000080*    MODIFICATION HISTORY.
+000090*    ------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION
+000110*    ------------------------------------------------------------
+000120*    2026-08-09  JA    ADDED BATCH INPUT FILE SO THE TABLES CAN
+000130*                       BE RUN UNATTENDED OVERNIGHT FROM A LIST
+000140*                       OF NUMERO VALUES INSTEAD OF THE CONSOLE.
+000150*    2026-08-09  JA    VALIDATE NUMERO AND SALIDA ON ENTRY SO A
+000160*                       BAD KEYSTROKE RE-PROMPTS INSTEAD OF
+000170*                       COMPUTING GARBAGE OR MISREADING THE EXIT.
+000180*    2026-08-09  JA    MULTIPLICADOR UPPER BOUND NOW COMES FROM
+000190*                       A RUN-TIME PARAMETER INSTEAD OF A LITERAL
+000200*                       10, AND RESULTADO IS WIDENED TO MATCH.
+000210*    2026-08-09  JA    EVERY TABLE ROW IS NOW ALSO WRITTEN TO AN
+000220*                       AUDIT LOG FILE WITH DATE AND TIME.
+000230*    2026-08-09  JA    ADDED A PAGINATED PRINTED REPORT WITH
+000240*                       HEADERS AND PAGE NUMBERS FOR THE DESK
+000250*                       BINDER.
+000260*    2026-08-09  JA    BATCH RUNS NOW CHECKPOINT THE LAST NUMERO
+000270*                       COMPLETED SO A RESTART AFTER AN ABEND
+000280*                       PICKS UP AT THE NEXT INPUT RECORD.
+000290*    2026-08-09  JA    REPLACED THE EXACT-MATCH 'salir' EXIT TEST
+000300*                       WITH A SMALL CASE-INSENSITIVE EXIT MENU.
+000310*    2026-08-09  JA    ADDED A DECIMAL UNIT-PRICE TABLE OPTION (A
+000320*                       'precio' COMMAND) FOR QUANTITY-PRICING
+000330*                       LOOKUPS AGAINST A NNN.NN UNIT PRICE.
+000340*    2026-08-09  JA    ADDED A FIXED-LAYOUT INTERFACE FILE SO
+000350*                       OTHER JOBS CAN READ THE GENERATED ROWS
+000360*                       INSTEAD OF HAVING THEM RETYPED.
+000370*    2026-08-09  JA    ADDED A DRIVER/CONTROL FILE SO ONE RUN CAN
+000380*                       PROCESS SEVERAL NAMED NUMERO LISTS, EACH
+000390*                       WITH ITS OWN MULTIPLIER UPPER BOUND.
+000400*    ------------------------------------------------------------
+000410*
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER. GENERIC.
+000450 OBJECT-COMPUTER. GENERIC.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT ENTRADA-NUMEROS ASSIGN TO ENTNUM
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         ACCESS MODE IS SEQUENTIAL
+000510         FILE STATUS IS FS-ENTRADA.
+000520     SELECT PARM-LIMITE ASSIGN TO PARMLIM
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         ACCESS MODE IS SEQUENTIAL
+000550         FILE STATUS IS FS-PARM-LIMITE.
+000560     SELECT ARCHIVO-AUDITORIA ASSIGN TO AUDITLOG
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         ACCESS MODE IS SEQUENTIAL
+000590         FILE STATUS IS FS-AUDITORIA.
+000600     SELECT REPORTE-SALIDA ASSIGN TO REPORTE
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         ACCESS MODE IS SEQUENTIAL
+000630         FILE STATUS IS FS-REPORTE.
+000640     SELECT INTERFAZ-SALIDA ASSIGN TO INTERFAZ
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         ACCESS MODE IS SEQUENTIAL
+000670         FILE STATUS IS FS-INTERFAZ.
+000680     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS RANDOM
+000710         RECORD KEY IS CK-ID-LOTE
+000720         FILE STATUS IS FS-CHECKPOINT.
+000730     SELECT ARCHIVO-CONTROL ASSIGN TO DRIVERCF
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         ACCESS MODE IS SEQUENTIAL
+000760         FILE STATUS IS FS-CONTROL.
+000770     SELECT ENTRADA-LISTA ASSIGN TO DYNAMIC C12-NOMB-ARCH-LISTA
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         ACCESS MODE IS SEQUENTIAL
+000800         FILE STATUS IS FS-LISTA.
+000810 
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  ENTRADA-NUMEROS
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  REG-ENTRADA-NUMERO         PIC 99.
+000870 
+000880 FD  PARM-LIMITE
+000890     LABEL RECORDS ARE STANDARD.
+000900 01  REG-PARM-LIMITE            PIC 999.
+000910 
+000920 FD  ARCHIVO-AUDITORIA
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  REG-AUDITORIA.
+000950     05  AUD-FECHA              PIC X(10).
+000960     05  FILLER                 PIC X(01) VALUE SPACE.
+000970     05  AUD-HORA               PIC X(08).
+000980     05  FILLER                 PIC X(01) VALUE SPACE.
+000990     05  AUD-VALOR              PIC X(08).
+001000     05  FILLER                 PIC X(01) VALUE SPACE.
+001010     05  AUD-MULTIPLICADOR      PIC 999.
+001020     05  FILLER                 PIC X(01) VALUE SPACE.
+001030     05  AUD-VALOR-RESULTADO    PIC X(10).
+001040 
+001050 FD  REPORTE-SALIDA
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  REG-REPORTE                PIC X(80).
+001080 
+001090 FD  INTERFAZ-SALIDA
+001100     LABEL RECORDS ARE STANDARD.
+001110 01  REG-INTERFAZ.
+001120     05  IF-TIPO                PIC X(01).
+001130     05  FILLER                 PIC X(01) VALUE SPACE.
+001140     05  IF-VALOR               PIC X(08).
+001150     05  FILLER                 PIC X(01) VALUE SPACE.
+001160     05  IF-MULTIPLICADOR       PIC 999.
+001170     05  FILLER                 PIC X(01) VALUE SPACE.
+001180     05  IF-VALOR-RESULTADO     PIC X(10).
+001190 
+001200 FD  CHECKPOINT-FILE
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  REG-CHECKPOINT.
+001230     05  CK-ID-LOTE             PIC X(08).
+001240     05  CK-ULTIMO-INDICE       PIC 9(05).
+001250 
+001260 FD  ARCHIVO-CONTROL
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  REG-CONTROL.
+001290     05  CTL-NOMBRE-LISTA       PIC X(08).
+001300     05  CTL-LIMITE             PIC 999.
+001310 
+001320 FD  ENTRADA-LISTA
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  REG-ENTRADA-LISTA          PIC 99.
+001350 
+001360 WORKING-STORAGE SECTION.
+001370*
+001380*    SWITCHES AND COUNTERS.
+001390*
+001400 77  FS-ENTRADA                 PIC X(02) VALUE "00".
+001410 77  FS-PARM-LIMITE             PIC X(02) VALUE "00".
+001420 77  FS-AUDITORIA               PIC X(02) VALUE "00".
+001430 77  FS-REPORTE                 PIC X(02) VALUE "00".
+001440 77  FS-INTERFAZ                PIC X(02) VALUE "00".
+001450 77  FS-CHECKPOINT              PIC X(02) VALUE "00".
+001460 77  FS-CONTROL                 PIC X(02) VALUE "00".
+001470 77  FS-LISTA                   PIC X(02) VALUE "00".
+001480 77  C12-NOMB-ARCH-LISTA    PIC X(08).
+001490 77  C12-ID-LOTE                  PIC X(08) VALUE "SIMPLE  ".
+001500 77  C12-LIMITE-MULTIPLICADOR    PIC 999   VALUE 10.
+001510 77  C12-LIMITE-MULT-DEFECTO PIC 999 VALUE 10.
+001520 77  C12-NUM-PAGINA               PIC 9(03) COMP VALUE 0.
+001530 77  C12-INDICE-LOTE              PIC 9(05) COMP VALUE 0.
+001540 
+001550 01  LIN-ENCABEZADO-1.
+001560     05  FILLER                 PIC X(20) VALUE
+001570         "TABLA DE MULTIPLICAR".
+001580     05  FILLER                 PIC X(10) VALUE SPACES.
+001590     05  FILLER                 PIC X(07) VALUE "FECHA: ".
+001600     05  LE1-FECHA              PIC X(10).
+001610     05  FILLER                 PIC X(08) VALUE "  PAG.: ".
+001620     05  LE1-PAGINA             PIC ZZ9.
+001630     05  FILLER                 PIC X(22) VALUE SPACES.
+001640 01  LIN-ENCABEZADO-2.
+001650     05  FILLER                 PIC X(08) VALUE "NUMERO: ".
+001660     05  LE2-VALOR              PIC X(08).
+001670     05  FILLER                 PIC X(64) VALUE SPACES.
+001680 01  LIN-ENCABEZADO-3.
+001690     05  FILLER                 PIC X(10) VALUE "NUMERO".
+001700     05  FILLER                 PIC X(05) VALUE SPACES.
+001710     05  FILLER                 PIC X(13) VALUE "MULTIPLICADOR".
+001720     05  FILLER                 PIC X(05) VALUE SPACES.
+001730     05  FILLER                 PIC X(09) VALUE "RESULTADO".
+001740     05  FILLER                 PIC X(38) VALUE SPACES.
+001750 01  LIN-DETALLE.
+001760     05  LD-VALOR               PIC X(08).
+001770     05  FILLER                 PIC X(06) VALUE SPACES.
+001780     05  FILLER                 PIC X(03) VALUE "x  ".
+001790     05  LD-MULTIPLICADOR       PIC ZZ9.
+001800     05  FILLER                 PIC X(07) VALUE SPACES.
+001810     05  FILLER                 PIC X(03) VALUE "=  ".
+001820     05  LD-VALOR-RESULTADO     PIC X(10).
+001830     05  FILLER                 PIC X(40) VALUE SPACES.
+001840 
+001850 01  C12-FECHA-SISTEMA.
+001860     05  C12-ANIO                PIC 9(04).
+001870     05  C12-MES                 PIC 9(02).
+001880     05  C12-DIA                 PIC 9(02).
+001890 01  C12-FECHA-EDITADA.
+001900     05  FE-ANIO                PIC 9(04).
+001910     05  FILLER                 PIC X VALUE "-".
+001920     05  FE-MES                 PIC 9(02).
+001930     05  FILLER                 PIC X VALUE "-".
+001940     05  FE-DIA                 PIC 9(02).
+001950 
+001960 01  C12-HORA-SISTEMA.
+001970     05  C12-HORAS               PIC 9(02).
+001980     05  C12-MINUTOS             PIC 9(02).
+001990     05  C12-SEGUNDOS            PIC 9(02).
+002000     05  FILLER                 PIC 9(04).
+002010 01  C12-HORA-EDITADA.
+002020     05  HE-HORAS               PIC 9(02).
+002030     05  FILLER                 PIC X VALUE ":".
+002040     05  HE-MINUTOS             PIC 9(02).
+002050     05  FILLER                 PIC X VALUE ":".
+002060     05  HE-SEGUNDOS            PIC 9(02).
+002070 
+002080 01  SW-FIN-ENTRADA              PIC X(01) VALUE "N".
+002090     88  FIN-ENTRADA                       VALUE "S".
+002100 01  SW-MODO-EJECUCION            PIC X(01) VALUE "I".
+002110     88  MODO-INTERACTIVO                   VALUE "I".
+002120     88  MODO-LOTE-SIMPLE                    VALUE "B".
+002130     88  MODO-LOTE-DRIVER                    VALUE "D".
+002140 01  SW-FIN-CONTROL               PIC X(01) VALUE "N".
+002150     88  FIN-CONTROL                        VALUE "S".
+002160 01  SW-NUMERO-VALIDO             PIC X(01) VALUE "N".
+002170     88  NUMERO-ES-VALIDO                   VALUE "S".
+002180 01  SW-SALIDA-VALIDA             PIC X(01) VALUE "N".
+002190     88  SALIDA-ES-VALIDA                   VALUE "S".
+002200 01  SW-TIPO-NUMERO               PIC X(01) VALUE "E".
+002210     88  TIPO-ENTERO                        VALUE "E".
+002220     88  TIPO-DECIMAL                       VALUE "D".
+002230 
+002240 01  NUMERO-ALFA PIC X(02).
+002250 01  NUMERO REDEFINES NUMERO-ALFA PIC 99.
+002260 01  MULTIPLICADOR  PIC 999.
+002270 01  RESULTADO PIC 9(06).
+002280 
+002290 01  PRECIO-ALFA                  PIC X(06).
+002300 01  PRECIO-UNITARIO              PIC 9(03)V99.
+002310*
+002320*    THE INTEGER PORTION OF PRECIO-ALFA CAN BE 1 TO 3 DIGITS LONG
+002330*    DEPENDING ON HOW MANY CHARACTERS THE OPERATOR TYPES BEFORE
+002340*    THE DECIMAL POINT, SINCE ACCEPT LEFT-JUSTIFIES AND SPACE-
+002350*    FILLS PRECIO-ALFA RATHER THAN ZERO-FILLING IT.  C12-PRECIO-
+002360*    TRABAJO LOCATES THE DECIMAL POINT AND RIGHT-JUSTIFIES THE
+002370*    INTEGER PORTION INTO A ZERO-FILLED 3-DIGIT FIELD BEFORE THE
+002380*    NUMERIC TEST, THE SAME WAY 3150-ACEPTAR-NUMERO RIGHT-
+002390*    JUSTIFIES A ONE-DIGIT NUMERO.
+002400*
+002410 01  C12-PRECIO-TRABAJO.
+002420     05  C12-PRECIO-POS-PUNTO     PIC 9     COMP.
+002430     05  C12-PRECIO-POS-INICIO    PIC 9     COMP.
+002440     05  C12-PRECIO-POS-DECIMAL   PIC 9     COMP.
+002450     05  C12-PRECIO-ENTERO-ALFA   PIC X(03).
+002460     05  C12-PRECIO-ENTERO-NUM REDEFINES
+002470                 C12-PRECIO-ENTERO-ALFA   PIC 999.
+002480     05  C12-PRECIO-DECIMAL-ALFA  PIC X(02).
+002490     05  C12-PRECIO-DECIMAL-NUM REDEFINES
+002500                 C12-PRECIO-DECIMAL-ALFA  PIC 99.
+002510 01  RESULTADO-DECIMAL            PIC 9(06)V99.
+002520 
+002530 01  C12-EDITA-ENTERO             PIC Z9.
+002540 01  C12-EDITA-DECIMAL            PIC ZZ9.99.
+002550 01  C12-EDITA-RESULTADO-ENT      PIC Z(5)9.
+002560 01  C12-EDITA-RESULTADO-DEC      PIC Z(5)9.99.
+002570 01  C12-TEXTO-NUMERO             PIC X(08).
+002580 01  C12-TEXTO-RESULTADO          PIC X(10).
+002590 
+002600 01  SALIDA PIC X(10) VALUE SPACES.
+002610 01  SALIDA-MAYUS PIC X(10) VALUE SPACES.
+002620     88  COMANDO-SALIR              VALUES "SALIR     "
+002630                                            "EXIT      "
+002640                                            "FIN       ".
+002650     88  COMANDO-CONTINUAR          VALUES SPACES
+002660                                            "CONTINUAR "
+002670                                            "SEGUIR    "
+002680                                            "OTRA      ".
+002690     88  COMANDO-PRECIO             VALUES "PRECIO    ".
+002700 
+002710 PROCEDURE DIVISION.
+002720 
+002730 0000-MAINLINE.
+002740     PERFORM 1000-DETERMINAR-MODO THRU 1000-EXIT.
+002750     PERFORM 1050-OBTENER-LIMITE THRU 1050-EXIT.
+002760     PERFORM 1060-OBTENER-FECHA-HORA THRU 1060-EXIT.
+002770     PERFORM 1070-ABRIR-AUDITORIA THRU 1070-EXIT.
+002780     PERFORM 1080-ABRIR-REPORTE THRU 1080-EXIT.
+002790     PERFORM 1090-ABRIR-INTERFAZ THRU 1090-EXIT.
+002800     IF MODO-LOTE-DRIVER
+002810         PERFORM 5000-PROCESO-LOTE-DRIVER THRU 5000-EXIT
+002820     ELSE IF MODO-LOTE-SIMPLE
+002830         PERFORM 4000-PROCESO-LOTE-SIMPLE THRU 4000-EXIT
+002840     ELSE
+002850         PERFORM 2000-PROCESO-INTERACTIVO THRU 2000-EXIT.
+002860     CLOSE ARCHIVO-AUDITORIA.
+002870     CLOSE REPORTE-SALIDA.
+002880     CLOSE INTERFAZ-SALIDA.
+002890     STOP RUN.
+002900 0000-EXIT.
+002910     EXIT.
+002920*
+002930*    DECIDE HOW THIS RUN GETS ITS NUMERO VALUES.  A DRIVER/CONTROL
+002940*    FILE NAMING ONE OR MORE NUMERO LISTS TAKES PRIORITY; FAILING
+002950*    THAT, A SINGLE OVERNIGHT BATCH FILE; FAILING THAT, THE RUN
+002960*    PROMPTS THE CONSOLE.
+002970*
+002980 1000-DETERMINAR-MODO.
+002990     OPEN INPUT ARCHIVO-CONTROL.
+003000     IF FS-CONTROL = "00"
+003010         SET MODO-LOTE-DRIVER TO TRUE
+003020     ELSE
+003030         OPEN INPUT ENTRADA-NUMEROS
+003040         IF FS-ENTRADA = "00"
+003050             SET MODO-LOTE-SIMPLE TO TRUE
+003060         ELSE
+003070             SET MODO-INTERACTIVO TO TRUE.
+003080 1000-EXIT.
+003090     EXIT.
+003100*
+003110*    THE MULTIPLIER UPPER BOUND IS A RUN-TIME PARAMETER, NOT A
+003120*    LITERAL, SO LARGER TABLES (X20, X50, ...) CAN BE PRODUCED
+003130*    WITHOUT CHANGING THE PROGRAM.  IT IS READ FROM A ONE-RECORD
+003140*    PARAMETER FILE.  WHEN THE FILE IS ABSENT OR NOT NUMERIC THE
+003150*    DEFAULT OF 10 IS KEPT.  C12-LIMITE-MULT-DEFECTO
+003160*    REMEMBERS THIS SITE-WIDE VALUE SO DRIVER-MODE LISTS (SEE
+003170*    5200-PROCESAR-LISTA) THAT OMIT THEIR OWN CTL-LIMITE FALL
+003180*    BACK TO IT INSTEAD OF A BARE LITERAL.
+003190 1050-OBTENER-LIMITE.
+003200     OPEN INPUT PARM-LIMITE.
+003210     IF FS-PARM-LIMITE = "00"
+003220         READ PARM-LIMITE
+003230             AT END
+003240                 CONTINUE
+003250             NOT AT END
+003260                 IF REG-PARM-LIMITE IS NUMERIC
+003270                AND REG-PARM-LIMITE > 0
+003280                     MOVE REG-PARM-LIMITE
+003290                         TO C12-LIMITE-MULTIPLICADOR
+003300                 ELSE
+003310                     DISPLAY "LIMITE INVALIDO, SE USA 10"
+003320         END-READ
+003330         CLOSE PARM-LIMITE.
+003340     MOVE C12-LIMITE-MULTIPLICADOR TO C12-LIMITE-MULT-DEFECTO.
+003350 1050-EXIT.
+003360     EXIT.
+003370*
+003380*    CAPTURE THE RUN DATE AND TIME ONCE, SO EVERY AUDIT RECORD
+003390*    WRITTEN DURING THIS RUN CARRIES A CONSISTENT STAMP.
+003400*
+003410 1060-OBTENER-FECHA-HORA.
+003420     ACCEPT C12-FECHA-SISTEMA FROM DATE YYYYMMDD.
+003430     MOVE C12-ANIO TO FE-ANIO.
+003440     MOVE C12-MES TO FE-MES.
+003450     MOVE C12-DIA TO FE-DIA.
+003460     ACCEPT C12-HORA-SISTEMA FROM TIME.
+003470     MOVE C12-HORAS TO HE-HORAS.
+003480     MOVE C12-MINUTOS TO HE-MINUTOS.
+003490     MOVE C12-SEGUNDOS TO HE-SEGUNDOS.
+003500 1060-EXIT.
+003510     EXIT.
+003520*
+003530*    OPEN THE AUDIT LOG FOR APPEND SO EACH OVERNIGHT RUN ADDS TO
+003540*    THE SAME TRAIL INSTEAD OF OVERWRITING WHAT RAN EARLIER.
+003550*    CREATE IT THE FIRST TIME IT IS USED.
+003560*
+003570 1070-ABRIR-AUDITORIA.
+003580     OPEN EXTEND ARCHIVO-AUDITORIA.
+003590     IF FS-AUDITORIA NOT = "00"
+003600         OPEN OUTPUT ARCHIVO-AUDITORIA.
+003610     PERFORM 6000-VERIFICAR-AUDITORIA THRU 6000-EXIT.
+003620 1070-EXIT.
+003630     EXIT.
+003640*
+003650*    THE PRINTED REPORT IS REBUILT FRESH EACH RUN, READY TO BE
+003660*    ROUTED TO THE PRINTER FOR THE DESK BINDER.
+003670*
+003680 1080-ABRIR-REPORTE.
+003690     OPEN OUTPUT REPORTE-SALIDA.
+003700     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+003710 1080-EXIT.
+003720     EXIT.
+003730*
+003740*    THE DOWNSTREAM INTERFACE FILE IS ALSO REBUILT FRESH EACH RUN,
+003750*    ONE FIXED-LAYOUT RECORD PER CALCULOS ROW, SO ANOTHER JOB CAN
+003760*    READ THIS RUN'S TABLES WITHOUT RETYPING THEM.
+003770*
+003780 1090-ABRIR-INTERFAZ.
+003790     OPEN OUTPUT INTERFAZ-SALIDA.
+003800     PERFORM 6020-VERIFICAR-INTERFAZ THRU 6020-EXIT.
+003810 1090-EXIT.
+003820     EXIT.
+003830 
+003840 2000-PROCESO-INTERACTIVO.
+003850     PERFORM 2100-INICIO THRU 2100-EXIT
+003860         UNTIL COMANDO-SALIR.
+003870 2000-EXIT.
+003880     EXIT.
+003890 
+003900 2100-INICIO.
+003910     DISPLAY "Para otra tabla pulse INTRO o teclee 'continuar'.".
+003920     DISPLAY "Para una tabla de precio unitario teclee 'precio'.".
+003930     DISPLAY "Para salir teclee 'salir', 'exit' o 'fin'.".
+003940     MOVE "N" TO SW-SALIDA-VALIDA.
+003950     PERFORM 2150-ACEPTAR-SALIDA THRU 2150-EXIT
+003960         UNTIL SALIDA-ES-VALIDA.
+003970     IF COMANDO-CONTINUAR
+003980         SET TIPO-ENTERO TO TRUE
+003990         PERFORM 3000-REINICIA-PROGRAMA THRU 3000-EXIT
+004000         PERFORM 3100-INTRODUCE-NUMERO THRU 3100-EXIT
+004010         PERFORM 3200-MOSTRAR-TABLA THRU 3200-EXIT
+004020     ELSE IF COMANDO-PRECIO
+004030         SET TIPO-DECIMAL TO TRUE
+004040         PERFORM 3000-REINICIA-PROGRAMA THRU 3000-EXIT
+004050         PERFORM 3120-INTRODUCE-PRECIO THRU 3120-EXIT
+004060         PERFORM 3200-MOSTRAR-TABLA THRU 3200-EXIT.
+004070 2100-EXIT.
+004080     EXIT.
+004090*
+004100*    A CASE-INSENSITIVE EXIT MENU.  ONLY A RECOGNIZED "QUIT",
+004110*    "CONTINUE", OR "PRECIO" COMMAND IS ACCEPTED; ANYTHING ELSE
+004120*    RE-PROMPTS INSTEAD OF BEING TAKEN AS ONE BY ACCIDENT.
+004130*
+004140 2150-ACEPTAR-SALIDA.
+004150     ACCEPT SALIDA.
+004160     MOVE FUNCTION UPPER-CASE(SALIDA) TO SALIDA-MAYUS.
+004170     IF COMANDO-SALIR OR COMANDO-CONTINUAR OR COMANDO-PRECIO
+004180         SET SALIDA-ES-VALIDA TO TRUE
+004190     ELSE
+004200         DISPLAY "OPCION NO RECONOCIDA. VUELVA A TECLEARLA.".
+004210 2150-EXIT.
+004220     EXIT.
+004230 
+004240 3000-REINICIA-PROGRAMA.
+004250     MOVE 0 TO MULTIPLICADOR.
+004260 3000-EXIT.
+004270     EXIT.
+004280 
+004290 3100-INTRODUCE-NUMERO.
+004300     MOVE "N" TO SW-NUMERO-VALIDO.
+004310     PERFORM 3150-ACEPTAR-NUMERO THRU 3150-EXIT
+004320         UNTIL NUMERO-ES-VALIDO.
+004330 3100-EXIT.
+004340     EXIT.
+004350*
+004360*    REJECT NON-NUMERIC KEYSTROKES BEFORE NUMERO EVER REACHES
+004370*    CALCULOS.  A ONE-DIGIT ENTRY IS RIGHT-JUSTIFIED WITH A
+004380*    LEADING ZERO FIRST, SO '5' STILL MEANS 05, AS IT DID WHEN
+004390*    NUMERO WAS ACCEPTED DIRECTLY AS A PIC 99 FIELD.
+004400*
+004410 3150-ACEPTAR-NUMERO.
+004420     DISPLAY "INTRODUCE UN NUMERO.".
+004430     ACCEPT NUMERO-ALFA.
+004440     IF NUMERO-ALFA(1:1) NOT = SPACE
+004450        AND NUMERO-ALFA(2:1) = SPACE
+004460         MOVE NUMERO-ALFA(1:1) TO NUMERO-ALFA(2:1)
+004470         MOVE "0" TO NUMERO-ALFA(1:1)
+004480     END-IF.
+004490     IF NUMERO-ALFA IS NUMERIC
+004500         SET NUMERO-ES-VALIDO TO TRUE
+004510     ELSE
+004520         DISPLAY "NUMERO NO VALIDO. INTRODUCE DOS DIGITOS.".
+004530 3150-EXIT.
+004540     EXIT.
+004550 
+004560 3120-INTRODUCE-PRECIO.
+004570     MOVE "N" TO SW-NUMERO-VALIDO.
+004580     PERFORM 3160-ACEPTAR-PRECIO THRU 3160-EXIT
+004590         UNTIL NUMERO-ES-VALIDO.
+004600 3120-EXIT.
+004610     EXIT.
+004620*
+004630*    VALIDATE THE PRICE AS A DECIMAL POINT WITH ONE TO THREE
+004640*    INTEGER DIGITS AND EXACTLY TWO DECIMAL DIGITS.  THE INTEGER
+004650*    DIGITS ARE RIGHT-JUSTIFIED INTO C12-PRECIO-ENTERO-ALFA
+004660*    BEFORE THE NUMERIC TEST SO "12.50" VALIDATES THE SAME AS
+004670*    "012.50" BEFORE TRUSTING IT TO CALCULOS.
+004680*
+004690 3160-ACEPTAR-PRECIO.
+004700     DISPLAY "INTRODUCE EL PRECIO UNITARIO (NNN.NN).".
+004710     ACCEPT PRECIO-ALFA.
+004720     MOVE 0 TO C12-PRECIO-POS-PUNTO.
+004730     INSPECT PRECIO-ALFA TALLYING C12-PRECIO-POS-PUNTO
+004740         FOR CHARACTERS BEFORE INITIAL ".".
+004750     MOVE "000" TO C12-PRECIO-ENTERO-ALFA.
+004760     MOVE SPACES TO C12-PRECIO-DECIMAL-ALFA.
+004770     IF C12-PRECIO-POS-PUNTO > 0 AND C12-PRECIO-POS-PUNTO < 4
+004780         COMPUTE C12-PRECIO-POS-INICIO =
+004790             4 - C12-PRECIO-POS-PUNTO
+004800         COMPUTE C12-PRECIO-POS-DECIMAL =
+004810             C12-PRECIO-POS-PUNTO + 2
+004820         MOVE PRECIO-ALFA(1:C12-PRECIO-POS-PUNTO)
+004830             TO C12-PRECIO-ENTERO-ALFA(C12-PRECIO-POS-INICIO:
+004840                 C12-PRECIO-POS-PUNTO)
+004850         MOVE PRECIO-ALFA(C12-PRECIO-POS-DECIMAL:2)
+004860             TO C12-PRECIO-DECIMAL-ALFA
+004870     END-IF.
+004880     IF C12-PRECIO-ENTERO-NUM IS NUMERIC
+004890        AND C12-PRECIO-DECIMAL-NUM IS NUMERIC
+004900         COMPUTE PRECIO-UNITARIO =
+004910             C12-PRECIO-ENTERO-NUM +
+004920             (C12-PRECIO-DECIMAL-NUM / 100)
+004930         SET NUMERO-ES-VALIDO TO TRUE
+004940     ELSE
+004950         DISPLAY "PRECIO NO VALIDO. USE EL FORMATO NNN.NN.".
+004960 3160-EXIT.
+004970     EXIT.
+004980 
+004990 3200-MOSTRAR-TABLA.
+005000     IF TIPO-DECIMAL
+005010         MOVE PRECIO-UNITARIO TO C12-EDITA-DECIMAL
+005020         DISPLAY "LA TABLA DEL PRECIO " C12-EDITA-DECIMAL ":"
+005030         MOVE C12-EDITA-DECIMAL TO C12-TEXTO-NUMERO
+005040     ELSE
+005050         DISPLAY "LA TABLA DEL " NUMERO ":"
+005060         MOVE NUMERO TO C12-EDITA-ENTERO
+005070         MOVE C12-EDITA-ENTERO TO C12-TEXTO-NUMERO.
+005080     PERFORM 3600-ENCABEZADO-REPORTE THRU 3600-EXIT.
+005090     PERFORM 3300-CALCULOS THRU 3300-EXIT
+005100         UNTIL MULTIPLICADOR NOT < C12-LIMITE-MULTIPLICADOR.
+005110 3200-EXIT.
+005120     EXIT.
+005130*
+005140*    INTEGER TABLES COMPUTE AGAINST NUMERO; DECIMAL UNIT-PRICE
+005150*    TABLES COMPUTE AGAINST PRECIO-UNITARIO.  EITHER WAY THE ROW
+005160*    IS EDITED TO A COMMON TEXT FORM FOR THE AUDIT LOG AND REPORT.
+005170*
+005180 3300-CALCULOS.
+005190     ADD 1 TO MULTIPLICADOR.
+005200     IF TIPO-DECIMAL
+005210         COMPUTE RESULTADO-DECIMAL =
+005220             PRECIO-UNITARIO * MULTIPLICADOR
+005230         MOVE PRECIO-UNITARIO TO C12-EDITA-DECIMAL
+005240         MOVE RESULTADO-DECIMAL TO C12-EDITA-RESULTADO-DEC
+005250         DISPLAY C12-EDITA-DECIMAL " * " MULTIPLICADOR " = "
+005260             C12-EDITA-RESULTADO-DEC
+005270         MOVE C12-EDITA-RESULTADO-DEC TO C12-TEXTO-RESULTADO
+005280     ELSE
+005290         COMPUTE RESULTADO = NUMERO * MULTIPLICADOR
+005300         DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO
+005310         MOVE RESULTADO TO C12-EDITA-RESULTADO-ENT
+005320         MOVE C12-EDITA-RESULTADO-ENT TO C12-TEXTO-RESULTADO
+005330     END-IF.
+005340     PERFORM 3350-ESCRIBIR-AUDITORIA THRU 3350-EXIT.
+005350     PERFORM 3400-ESCRIBIR-DETALLE-REPORTE THRU 3400-EXIT.
+005360     PERFORM 3450-ESCRIBIR-INTERFAZ THRU 3450-EXIT.
+005370 3300-EXIT.
+005380     EXIT.
+005390*
+005400*    RECORD THIS ROW ON THE AUDIT TRAIL: WHICH NUMERO THE RUN
+005410*    WAS FOR, THE MULTIPLICADOR AND RESULTADO, AND THE RUN'S
+005420*    DATE AND TIME.
+005430*
+005440 3350-ESCRIBIR-AUDITORIA.
+005450     MOVE SPACES TO REG-AUDITORIA.
+005460     MOVE C12-FECHA-EDITADA TO AUD-FECHA.
+005470     MOVE C12-HORA-EDITADA TO AUD-HORA.
+005480     MOVE C12-TEXTO-NUMERO TO AUD-VALOR.
+005490     MOVE MULTIPLICADOR TO AUD-MULTIPLICADOR.
+005500     MOVE C12-TEXTO-RESULTADO TO AUD-VALOR-RESULTADO.
+005510     WRITE REG-AUDITORIA.
+005520     PERFORM 6000-VERIFICAR-AUDITORIA THRU 6000-EXIT.
+005530 3350-EXIT.
+005540     EXIT.
+005550*
+005560*    ONE INTERFACE RECORD PER CALCULOS ROW FOR DOWNSTREAM JOBS.
+005570*    IF-TIPO TELLS THE READER WHETHER IF-VALOR IS A PLAIN NUMERO
+005580*    (TIPO "E") OR AN EDITED NNN.NN UNIT PRICE (TIPO "D").
+005590*
+005600 3450-ESCRIBIR-INTERFAZ.
+005610     MOVE SPACES TO REG-INTERFAZ.
+005620     MOVE SW-TIPO-NUMERO TO IF-TIPO.
+005630     MOVE C12-TEXTO-NUMERO TO IF-VALOR.
+005640     MOVE MULTIPLICADOR TO IF-MULTIPLICADOR.
+005650     MOVE C12-TEXTO-RESULTADO TO IF-VALOR-RESULTADO.
+005660     WRITE REG-INTERFAZ.
+005670     PERFORM 6020-VERIFICAR-INTERFAZ THRU 6020-EXIT.
+005680 3450-EXIT.
+005690     EXIT.
+005700*
+005710*    ONE TABLE PER PRINTED PAGE: PAGE NUMBER, RUN DATE, THE
+005720*    NUMERO FOR THIS TABLE, AND A COLUMN HEADING.  EACH TABLE
+005730*    STARTS ON A FRESH PAGE SO THE BINDER NEVER SHOWS ONE
+005740*    TABLE'S HEADER RUNNING INTO THE PRIOR TABLE'S LAST LINE.
+005750*
+005760 3600-ENCABEZADO-REPORTE.
+005770     ADD 1 TO C12-NUM-PAGINA.
+005780     MOVE C12-FECHA-EDITADA TO LE1-FECHA.
+005790     MOVE C12-NUM-PAGINA TO LE1-PAGINA.
+005800     MOVE LIN-ENCABEZADO-1 TO REG-REPORTE.
+005810     WRITE REG-REPORTE AFTER ADVANCING PAGE.
+005820     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+005830     MOVE C12-TEXTO-NUMERO TO LE2-VALOR.
+005840     MOVE LIN-ENCABEZADO-2 TO REG-REPORTE.
+005850     WRITE REG-REPORTE.
+005860     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+005870     MOVE SPACES TO REG-REPORTE.
+005880     WRITE REG-REPORTE.
+005890     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+005900     MOVE LIN-ENCABEZADO-3 TO REG-REPORTE.
+005910     WRITE REG-REPORTE.
+005920     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+005930 3600-EXIT.
+005940     EXIT.
+005950*
+005960*    ONE DETAIL LINE PER CALCULOS ROW, IN THE SAME COLUMN
+005970*    POSITIONS AS THE COLUMN HEADING ABOVE.
+005980*
+005990 3400-ESCRIBIR-DETALLE-REPORTE.
+006000     MOVE C12-TEXTO-NUMERO TO LD-VALOR.
+006010     MOVE MULTIPLICADOR TO LD-MULTIPLICADOR.
+006020     MOVE C12-TEXTO-RESULTADO TO LD-VALOR-RESULTADO.
+006030     MOVE LIN-DETALLE TO REG-REPORTE.
+006040     WRITE REG-REPORTE.
+006050     PERFORM 6010-VERIFICAR-REPORTE THRU 6010-EXIT.
+006060 3400-EXIT.
+006070     EXIT.
+006080*
+006090*    OVERNIGHT BATCH MODE.  READS ONE NUMERO PER RECORD FROM
+006100*    ENTRADA-NUMEROS AND RUNS THE FULL TABLE FOR EACH ONE WITH
+006110*    NO OPERATOR AT THE CONSOLE.
+006120*
+006130 4000-PROCESO-LOTE-SIMPLE.
+006140     MOVE "SIMPLE  " TO C12-ID-LOTE.
+006150     PERFORM 4050-ABRIR-CHECKPOINT THRU 4050-EXIT.
+006160     PERFORM 4060-SALTAR-PROCESADOS THRU 4060-EXIT
+006170         UNTIL FIN-ENTRADA
+006180            OR C12-INDICE-LOTE NOT < CK-ULTIMO-INDICE.
+006190     PERFORM 4100-LEER-Y-PROCESAR THRU 4100-EXIT
+006200         UNTIL FIN-ENTRADA.
+006210     PERFORM 4070-CERRAR-CHECKPOINT THRU 4070-EXIT.
+006220     CLOSE ENTRADA-NUMEROS.
+006230     CLOSE CHECKPOINT-FILE.
+006240 4000-EXIT.
+006250     EXIT.
+006260*
+006270*    OPEN (OR CREATE) THE CHECKPOINT RECORD FOR THIS BATCH SO A
+006280*    RESTART KNOWS HOW MANY INPUT RECORDS ARE ALREADY DONE.  THE
+006290*    CALLER SETS C12-ID-LOTE FIRST TO NAME WHICH BATCH THIS IS.
+006300*
+006310 4050-ABRIR-CHECKPOINT.
+006320     MOVE C12-ID-LOTE TO CK-ID-LOTE.
+006330     OPEN I-O CHECKPOINT-FILE.
+006340     IF FS-CHECKPOINT NOT = "00"
+006350         OPEN OUTPUT CHECKPOINT-FILE
+006360         CLOSE CHECKPOINT-FILE
+006370         OPEN I-O CHECKPOINT-FILE.
+006380     MOVE C12-ID-LOTE TO CK-ID-LOTE.
+006390     READ CHECKPOINT-FILE
+006400         INVALID KEY
+006410             MOVE 0 TO CK-ULTIMO-INDICE
+006420             WRITE REG-CHECKPOINT
+006430             PERFORM 4080-VERIFICAR-CHECKPOINT THRU 4080-EXIT.
+006440 4050-EXIT.
+006450     EXIT.
+006460*
+006470*    DISCARD INPUT RECORDS ALREADY COMPLETED ON A PRIOR RUN SO
+006480*    THEY ARE NOT RE-PROCESSED.
+006490*
+006500 4060-SALTAR-PROCESADOS.
+006510     READ ENTRADA-NUMEROS
+006520         AT END
+006530             SET FIN-ENTRADA TO TRUE
+006540         NOT AT END
+006550             ADD 1 TO C12-INDICE-LOTE
+006560     END-READ.
+006570 4060-EXIT.
+006580     EXIT.
+006590 
+006600 4100-LEER-Y-PROCESAR.
+006610     READ ENTRADA-NUMEROS INTO NUMERO
+006620         AT END
+006630             SET FIN-ENTRADA TO TRUE
+006640         NOT AT END
+006650             ADD 1 TO C12-INDICE-LOTE
+006660             SET TIPO-ENTERO TO TRUE
+006670             PERFORM 3000-REINICIA-PROGRAMA THRU 3000-EXIT
+006680             PERFORM 3200-MOSTRAR-TABLA THRU 3200-EXIT
+006690             MOVE C12-INDICE-LOTE TO CK-ULTIMO-INDICE
+006700             REWRITE REG-CHECKPOINT
+006710             PERFORM 4080-VERIFICAR-CHECKPOINT THRU 4080-EXIT
+006720     END-READ.
+006730 4100-EXIT.
+006740     EXIT.
+006750*
+006760*    THE FULL LIST COMPLETED NORMALLY, SO THE CHECKPOINT RESETS
+006770*    TO ZERO READY FOR THE NEXT OVERNIGHT LIST.
+006780*
+006790 4070-CERRAR-CHECKPOINT.
+006800     MOVE 0 TO CK-ULTIMO-INDICE.
+006810     REWRITE REG-CHECKPOINT.
+006820     PERFORM 4080-VERIFICAR-CHECKPOINT THRU 4080-EXIT.
+006830 4070-EXIT.
+006840     EXIT.
+006850*
+006860*    ANY WRITE/REWRITE ON THE CHECKPOINT FILE IS CHECKED HERE.  A
+006870*    CHECKPOINT THAT FAILS TO RECORD CANNOT BE TRUSTED ON RESTART,
+006880*    SO THE RUN STOPS RATHER THAN LETTING A RESTART SILENTLY
+006890*    RE-RUN OR SKIP INPUT RECORDS.
+006900*
+006910 4080-VERIFICAR-CHECKPOINT.
+006920     IF FS-CHECKPOINT NOT = "00"
+006930         DISPLAY "ERROR ESCRIBIENDO CHECKPOINT, ESTADO "
+006940             FS-CHECKPOINT
+006950         DISPLAY "EJECUCION DETENIDA. REVISE EL CHECKPOINT ANTES "
+006960             "DE REINICIAR."
+006970         CLOSE CHECKPOINT-FILE
+006980         STOP RUN.
+006990 4080-EXIT.
+007000     EXIT.
+007010*
+007020*    DRIVER MODE.  EACH ARCHIVO-CONTROL RECORD NAMES ONE NUMERO
+007030*    LIST AND ITS OWN MULTIPLIER UPPER BOUND, SO ONE RUN CAN
+007040*    PRODUCE SEVERAL DIFFERENTLY-SIZED SETS OF TABLES.
+007050*
+007060 5000-PROCESO-LOTE-DRIVER.
+007070     PERFORM 5100-LEER-CONTROL THRU 5100-EXIT
+007080         UNTIL FIN-CONTROL.
+007090     CLOSE ARCHIVO-CONTROL.
+007100 5000-EXIT.
+007110     EXIT.
+007120 
+007130 5100-LEER-CONTROL.
+007140     READ ARCHIVO-CONTROL
+007150         AT END
+007160             SET FIN-CONTROL TO TRUE
+007170         NOT AT END
+007180             PERFORM 5200-PROCESAR-LISTA THRU 5200-EXIT
+007190     END-READ.
+007200 5100-EXIT.
+007210     EXIT.
+007220*
+007230*    PROCESS ONE DRIVER RECORD: OPEN ITS NAMED LIST, APPLY ITS
+007240*    OWN MULTIPLIER UPPER BOUND, AND CHECKPOINT UNDER THE LIST
+007250*    NAME SO A RESTART RESUMES THIS LIST WHERE IT LEFT OFF.
+007260*
+007270 5200-PROCESAR-LISTA.
+007280     MOVE CTL-NOMBRE-LISTA TO C12-NOMB-ARCH-LISTA.
+007290     MOVE CTL-NOMBRE-LISTA TO C12-ID-LOTE.
+007300     IF CTL-LIMITE IS NUMERIC AND CTL-LIMITE > 0
+007310         MOVE CTL-LIMITE TO C12-LIMITE-MULTIPLICADOR
+007320     ELSE
+007330         MOVE C12-LIMITE-MULT-DEFECTO
+007340             TO C12-LIMITE-MULTIPLICADOR.
+007350     MOVE "N" TO SW-FIN-ENTRADA.
+007360     MOVE 0 TO C12-INDICE-LOTE.
+007370     OPEN INPUT ENTRADA-LISTA.
+007380     PERFORM 4050-ABRIR-CHECKPOINT THRU 4050-EXIT.
+007390     PERFORM 5300-SALTAR-PROCESADOS-LISTA THRU 5300-EXIT
+007400         UNTIL FIN-ENTRADA
+007410            OR C12-INDICE-LOTE NOT < CK-ULTIMO-INDICE.
+007420     PERFORM 5400-LEER-Y-PROCESAR-LISTA THRU 5400-EXIT
+007430         UNTIL FIN-ENTRADA.
+007440     PERFORM 4070-CERRAR-CHECKPOINT THRU 4070-EXIT.
+007450     CLOSE ENTRADA-LISTA.
+007460     CLOSE CHECKPOINT-FILE.
+007470 5200-EXIT.
+007480     EXIT.
+007490*
+007500*    DISCARD INPUT RECORDS ALREADY COMPLETED ON A PRIOR RUN OF
+007510*    THIS LIST SO THEY ARE NOT RE-PROCESSED.
+007520*
+007530 5300-SALTAR-PROCESADOS-LISTA.
+007540     READ ENTRADA-LISTA
+007550         AT END
+007560             SET FIN-ENTRADA TO TRUE
+007570         NOT AT END
+007580             ADD 1 TO C12-INDICE-LOTE
+007590     END-READ.
+007600 5300-EXIT.
+007610     EXIT.
+007620 
+007630 5400-LEER-Y-PROCESAR-LISTA.
+007640     READ ENTRADA-LISTA INTO NUMERO
+007650         AT END
+007660             SET FIN-ENTRADA TO TRUE
+007670         NOT AT END
+007680             ADD 1 TO C12-INDICE-LOTE
+007690             SET TIPO-ENTERO TO TRUE
+007700             PERFORM 3000-REINICIA-PROGRAMA THRU 3000-EXIT
+007710             PERFORM 3200-MOSTRAR-TABLA THRU 3200-EXIT
+007720             MOVE C12-INDICE-LOTE TO CK-ULTIMO-INDICE
+007730             REWRITE REG-CHECKPOINT
+007740             PERFORM 4080-VERIFICAR-CHECKPOINT THRU 4080-EXIT
+007750     END-READ.
+007760 5400-EXIT.
+007770     EXIT.
+007780*
+007790*    THE FOLLOWING THREE PARAGRAPHS ARE SHARED FILE-STATUS CHECKS
+007800*    FOR THE AUDIT LOG, PRINTED REPORT, AND DOWNSTREAM INTERFACE
+007810*    FILE, CALLED AFTER EVERY OPEN AND WRITE AGAINST EACH ONE.
+007820*    THE AUDIT LOG, PRINTED REPORT, AND INTERFACE FILE ARE ALL
+007830*    RELIED ON AS A TRUSTWORTHY RECORD OF WHAT RAN, SO A FAILURE
+007840*    STOPS THE RUN INSTEAD OF LEAVING A SILENT GAP IN THE TRAIL.
+007850*
+007860 6000-VERIFICAR-AUDITORIA.
+007870     IF FS-AUDITORIA NOT = "00"
+007880         DISPLAY "ERROR EN EL ARCHIVO DE AUDITORIA, ESTADO "
+007890             FS-AUDITORIA
+007900         DISPLAY "EJECUCION DETENIDA. EL REGISTRO DE AUDITORIA "
+007910             "NO ES FIABLE."
+007920         CLOSE ARCHIVO-AUDITORIA
+007930         STOP RUN.
+007940 6000-EXIT.
+007950     EXIT.
+007960*
+007970 6010-VERIFICAR-REPORTE.
+007980     IF FS-REPORTE NOT = "00"
+007990         DISPLAY "ERROR EN EL REPORTE IMPRESO, ESTADO " FS-REPORTE
+008000         DISPLAY "EJECUCION DETENIDA. EL REPORTE IMPRESO NO ES "
+008010             "FIABLE."
+008020         CLOSE REPORTE-SALIDA
+008030         STOP RUN.
+008040 6010-EXIT.
+008050     EXIT.
+008060*
+008070 6020-VERIFICAR-INTERFAZ.
+008080     IF FS-INTERFAZ NOT = "00"
+008090         DISPLAY "ERROR EN EL ARCHIVO DE INTERFAZ, ESTADO "
+008100             FS-INTERFAZ
+008110         DISPLAY "EJECUCION DETENIDA. EL ARCHIVO DE INTERFAZ NO "
+008120             "ES FIABLE."
+008130         CLOSE INTERFAZ-SALIDA
+008140         STOP RUN.
+008150 6020-EXIT.
+008160     EXIT.
+008170
+008180 END PROGRAM CAPITULO-12.
+008190 
